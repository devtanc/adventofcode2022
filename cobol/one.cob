@@ -1,73 +1,559 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADVENT-OF-CODE-2022-DAY-1.
        AUTHOR. DEVTANC.
-      
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ELVES ASSIGN TO 'input.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION. 
+           SELECT FILE-LIST ASSIGN TO 'filelist.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILELIST-FILE-STATUS.
+           SELECT ELVES ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ELVES-FILE-STATUS.
+           SELECT REJECT-REPORT ASSIGN TO 'reject.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'restart.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'audit.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT RESUPPLY-EXTRACT ASSIGN TO 'resupply.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+           SELECT LOW-SUPPLY-REPORT ASSIGN TO 'lowsupply.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOWSUP-FILE-STATUS.
+
+       DATA DIVISION.
        FILE SECTION.
+       FD FILE-LIST.
+       01 FILE-LIST-RECORD     PIC X(100).
+
        FD ELVES.
        01 ELVES-FILE.
-           05 CALORIES     PIC A(5).
+           05 CALORIES     PIC A(20).
+
+       FD REJECT-REPORT.
+       01 REJECT-RECORD        PIC X(180).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD          PIC X(90).
+
+       FD RESUPPLY-EXTRACT.
+       01 RESUPPLY-RECORD.
+           05 EXT-ELF-ID          PIC 9(5).
+           05 EXT-ELF-TOTAL       PIC 9(8).
+           05 EXT-ELF-RANK        PIC 9(5).
 
-       WORKING-STORAGE SECTION. 
+       FD LOW-SUPPLY-REPORT.
+       01 LOW-SUPPLY-RECORD      PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-REC-TYPE       PIC X(1).
+           05 CKPT-ELF-ID         PIC 9(5).
+           05 CKPT-ELF-TOTAL      PIC 9(8).
+           05 CKPT-DAY-NUM        PIC 9(3).
+           05 CKPT-NEXT-INDEX     PIC 9(5).
+           05 CKPT-RUNNING-TOTAL  PIC 9(8).
+           05 CKPT-RECORD-COUNT   PIC 9(7).
+           05 CKPT-DAY-START      PIC 9(5).
+           05 CKPT-GROUP-ACTIVE   PIC X(1).
+           05 CKPT-FILENAME       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-FILENAME   PIC X(100).
        01 WS-ELVES.
-           05 WS-CALORIES  PIC 9(6).
+           05 WS-CALORIES  PIC X(20).
+       78 WS-TABLE-MAX             VALUE 5000.
        01 WS-CALORIE-TOTALS-TABLE.
-           05 WS-TOTAL PIC 9(7) OCCURS 300 TIMES INDEXED BY I.
+           05 WS-ELF-ENTRY OCCURS WS-TABLE-MAX TIMES INDEXED BY I, J.
+              10 WS-ELF-ID  PIC 9(5).
+              10 WS-TOTAL   PIC 9(8).
+              10 WS-ELF-DAY PIC 9(3).
        01 WS-EOF              PIC A(1).
-       01 WS-CALORIE-TOTAL    PIC 9(6) VALUE 0.
-       01 WS-CALORIE-JUST     PIC X(6) JUSTIFIED RIGHT.
-       01 WS-CALORIE-NUM      PIC 9(5) VALUE 0.
-       01 HIGHEST-CALORIE     PIC 9(7) VALUE 0.
-       01 THREE-HIGHEST-CALORIE     PIC 9(8) VALUE 0.
-       
-       PROCEDURE DIVISION.           
-           OPEN INPUT ELVES.
-           SET I TO 1.
-           
-           PERFORM UNTIL WS-EOF = 'Y'
-             READ ELVES INTO WS-ELVES
+       01 WS-FILE-LIST-EOF    PIC A(1).
+       01 WS-CALORIE-TOTAL    PIC 9(8) VALUE 0.
+       01 WS-CALORIE-JUST     PIC X(7) JUSTIFIED RIGHT.
+       01 WS-CALORIE-NUM      PIC 9(6) VALUE 0.
+       01 WS-CALORIE-TOKEN    PIC X(20).
+       01 WS-CALORIE-LEN      PIC 9(2) VALUE 0.
+       01 WS-ELF-GROUP-ACTIVE PIC A(1) VALUE 'N'.
+       01 HIGHEST-CALORIE     PIC 9(8) VALUE 0.
+       01 THREE-HIGHEST-CALORIE     PIC 9(9) VALUE 0.
+       01 WS-ELF-COUNT        PIC 9(5) VALUE 0.
+       01 WS-RANK             PIC 9(5) VALUE 0.
+       01 WS-LINE-NUM         PIC 9(7) VALUE 0.
+       01 WS-DAY-NUM          PIC 9(3) VALUE 0.
+       01 WS-DAY-ELF-START    PIC 9(5) VALUE 0.
+       01 WS-DAY-ELF-END      PIC 9(5) VALUE 0.
+       01 WS-DAY-ELF-COUNT    PIC 9(5) VALUE 0.
+       01 WS-DAY-TOTAL        PIC 9(12) VALUE 0.
+       01 WS-CKPT-FILE-STATUS PIC X(2).
+       01 WS-REJECT-FILE-STATUS PIC X(2).
+       01 WS-AUDIT-FILE-STATUS PIC X(2).
+       01 WS-AUDIT-ELF-ID     PIC 9(5) VALUE 0.
+       01 WS-CKPT-EOF         PIC A(1).
+       01 WS-CKPT-INTERVAL    PIC 9(3) VALUE 50.
+       01 WS-HAD-CHECKPOINT   PIC A(1) VALUE 'N'.
+       01 WS-RESUME-FOUND     PIC A(1) VALUE 'N'.
+       01 WS-RESUME-ELF-INDEX PIC 9(5) VALUE 0.
+       01 WS-RESUME-TOTAL     PIC 9(8) VALUE 0.
+       01 WS-RESUME-RECORD-COUNT PIC 9(7) VALUE 0.
+       01 WS-RESUME-DAY-NUM   PIC 9(3) VALUE 0.
+       01 WS-RESUME-DAY-START PIC 9(5) VALUE 0.
+       01 WS-RESUME-GROUP-ACTIVE PIC A(1) VALUE 'N'.
+       01 WS-SKIP-COUNT       PIC 9(7) VALUE 0.
+       01 WS-EXTRACT-FILE-STATUS PIC X(2).
+       01 WS-LOWSUP-FILE-STATUS  PIC X(2).
+       01 WS-FILELIST-FILE-STATUS PIC X(2).
+       01 WS-ELVES-FILE-STATUS   PIC X(2).
+       01 WS-MIN-CALORIES-THRESHOLD PIC 9(7) VALUE 5000.
+       01 WS-THRESHOLD-PARM      PIC X(7) JUSTIFIED RIGHT.
+       01 WS-RESUME-FILENAME     PIC X(100) VALUE SPACES.
+       01 WS-REJECT-REASON       PIC X(32) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           INITIALIZE WS-CALORIE-TOTALS-TABLE.
+           ACCEPT WS-THRESHOLD-PARM FROM ENVIRONMENT
+              "MIN_CALORIES_THRESHOLD"
+           IF WS-THRESHOLD-PARM NOT = SPACES
+             INSPECT WS-THRESHOLD-PARM REPLACING ALL SPACES BY ZEROES
+             IF WS-THRESHOLD-PARM IS NUMERIC
+               MOVE WS-THRESHOLD-PARM TO WS-MIN-CALORIES-THRESHOLD
+             END-IF
+           END-IF
+           PERFORM LOAD-CHECKPOINT
+           IF WS-RESUME-FOUND NOT = 'Y'
+             INITIALIZE WS-CALORIE-TOTALS-TABLE
+             SET I TO 1
+           END-IF
+           MOVE WS-RESUME-FOUND TO WS-HAD-CHECKPOINT
+
+           OPEN INPUT FILE-LIST.
+           IF WS-FILELIST-FILE-STATUS NOT = '00'
+             DISPLAY "ERROR: COULD NOT OPEN FILE LIST 'filelist.txt' "
+                "(STATUS " WS-FILELIST-FILE-STATUS ")"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           IF WS-HAD-CHECKPOINT = 'Y'
+             OPEN EXTEND REJECT-REPORT
+             IF WS-REJECT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT REJECT-REPORT
+               IF WS-REJECT-FILE-STATUS NOT = '00'
+                 DISPLAY "ERROR: COULD NOT OPEN REJECT REPORT "
+                    "'reject.rpt' (STATUS " WS-REJECT-FILE-STATUS ")"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+               END-IF
+             END-IF
+             OPEN EXTEND AUDIT-FILE
+             IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+               IF WS-AUDIT-FILE-STATUS NOT = '00'
+                 DISPLAY "ERROR: COULD NOT OPEN AUDIT FILE 'audit.rpt' "
+                    "(STATUS " WS-AUDIT-FILE-STATUS ")"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+               END-IF
+             END-IF
+             OPEN EXTEND LOW-SUPPLY-REPORT
+             IF WS-LOWSUP-FILE-STATUS NOT = '00'
+               OPEN OUTPUT LOW-SUPPLY-REPORT
+               IF WS-LOWSUP-FILE-STATUS NOT = '00'
+                 DISPLAY "ERROR: COULD NOT OPEN LOW SUPPLY REPORT "
+                    "'lowsupply.rpt' (STATUS " WS-LOWSUP-FILE-STATUS ")"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+               END-IF
+             END-IF
+             OPEN EXTEND CHECKPOINT-FILE
+             IF WS-CKPT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CKPT-FILE-STATUS NOT = '00'
+                 DISPLAY "ERROR: COULD NOT OPEN CHECKPOINT FILE "
+                    "'restart.dat' (STATUS " WS-CKPT-FILE-STATUS ")"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+               END-IF
+             END-IF
+           ELSE
+             OPEN OUTPUT REJECT-REPORT
+             IF WS-REJECT-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: COULD NOT OPEN REJECT REPORT "
+                  "'reject.rpt' (STATUS " WS-REJECT-FILE-STATUS ")"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+             END-IF
+             OPEN OUTPUT AUDIT-FILE
+             IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: COULD NOT OPEN AUDIT FILE 'audit.rpt' "
+                  "(STATUS " WS-AUDIT-FILE-STATUS ")"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+             END-IF
+             OPEN OUTPUT LOW-SUPPLY-REPORT
+             IF WS-LOWSUP-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: COULD NOT OPEN LOW SUPPLY REPORT "
+                  "'lowsupply.rpt' (STATUS " WS-LOWSUP-FILE-STATUS ")"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+             END-IF
+             OPEN OUTPUT CHECKPOINT-FILE
+             IF WS-CKPT-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR: COULD NOT OPEN CHECKPOINT FILE "
+                  "'restart.dat' (STATUS " WS-CKPT-FILE-STATUS ")"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+             END-IF
+           END-IF
+
+           PERFORM UNTIL WS-FILE-LIST-EOF = 'Y'
+             READ FILE-LIST INTO WS-INPUT-FILENAME
              AT END
-      *        DISPLAY "RUNNING TOTAL: " WS-CALORIE-TOTAL
-               MOVE WS-CALORIE-TOTAL TO WS-TOTAL(I)
-               ADD 1 TO I
-               MOVE 'Y' TO WS-EOF
+               MOVE 'Y' TO WS-FILE-LIST-EOF
              NOT AT END
-               IF WS-CALORIES = SPACE THEN
-      *          DISPLAY "RUNNING TOTAL: " WS-CALORIE-TOTAL
-                 MOVE WS-CALORIE-TOTAL TO WS-TOTAL(I)
-                 ADD 1 TO I
-                 SET WS-CALORIE-TOTAL TO 0
-                 CONTINUE
-               END-IF
-               IF WS-CALORIES = LOW-VALUE THEN
-      *          DISPLAY "RUNNING TOTAL: " WS-CALORIE-TOTAL
-                 MOVE WS-CALORIE-TOTAL TO WS-TOTAL(I)
-                 ADD 1 TO I
-                 SET WS-CALORIE-TOTAL TO 0
-                 CONTINUE
+               ADD 1 TO WS-DAY-NUM
+               IF WS-RESUME-FOUND = 'Y'
+                   AND WS-DAY-NUM < WS-RESUME-DAY-NUM
+                 PERFORM DISPLAY-RESTORED-DAY
+               ELSE
+                 PERFORM PROCESS-ONE-DAY
                END-IF
-               UNSTRING WS-CALORIES DELIMITED BY SPACE
-                 INTO WS-CALORIE-JUST
-               INSPECT WS-CALORIE-JUST REPLACING ALL SPACES BY ZEROES
-               MOVE WS-CALORIE-JUST TO WS-CALORIE-NUM
-               ADD WS-CALORIE-NUM TO WS-CALORIE-TOTAL
              END-READ
            END-PERFORM.
-           CLOSE ELVES.
-           
-           SORT WS-TOTAL DESCENDING WS-TOTAL
-           
+           IF WS-RESUME-FOUND = 'Y'
+             DISPLAY "ERROR: CHECKPOINT RESUME DAY " WS-RESUME-DAY-NUM
+                " WAS NEVER REACHED - FILE LIST NOW HOLDS ONLY "
+                WS-DAY-NUM " DAY(S); 'restart.dat' IS STALE FOR THIS "
+                "FILE LIST - REFUSING TO REPORT PARTIAL RESULTS"
+             CLOSE FILE-LIST
+             CLOSE REJECT-REPORT
+             CLOSE AUDIT-FILE
+             CLOSE LOW-SUPPLY-REPORT
+             CLOSE CHECKPOINT-FILE
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           CLOSE FILE-LIST.
+           CLOSE REJECT-REPORT.
+           CLOSE AUDIT-FILE.
+           CLOSE LOW-SUPPLY-REPORT.
+           CLOSE CHECKPOINT-FILE.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = '00'
+             DISPLAY "ERROR: COULD NOT TRUNCATE CHECKPOINT FILE "
+                "'restart.dat' AFTER A SUCCESSFUL RUN (STATUS "
+                WS-CKPT-FILE-STATUS ") - STALE CHECKPOINT MAY REMAIN"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+           COMPUTE WS-ELF-COUNT = I - 1
+
+           SORT WS-ELF-ENTRY DESCENDING KEY WS-TOTAL
+              DESCENDING KEY WS-ELF-ID
+
            MOVE WS-TOTAL(1) TO HIGHEST-CALORIE
            ADD WS-TOTAL(1) WS-TOTAL(2) WS-TOTAL(3)
-              TO THREE-HIGHEST-CALORIE 
-           
-           DISPLAY "HIGHEST: " HIGHEST-CALORIE 
-           DISPLAY "THREE-H: " THREE-HIGHEST-CALORIE 
+              TO THREE-HIGHEST-CALORIE
+
+           DISPLAY "BATCH HIGHEST: " HIGHEST-CALORIE
+           DISPLAY "BATCH THREE-H: " THREE-HIGHEST-CALORIE
+
+           OPEN OUTPUT RESUPPLY-EXTRACT
+           IF WS-EXTRACT-FILE-STATUS NOT = '00'
+             DISPLAY "ERROR: COULD NOT OPEN RESUPPLY EXTRACT FILE "
+                "'resupply.dat' (STATUS " WS-EXTRACT-FILE-STATUS ")"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+
+           DISPLAY "RANKED ROSTER (WHOLE BATCH):"
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > WS-ELF-COUNT
+             COMPUTE WS-RANK = I
+             DISPLAY "RANK " WS-RANK ": ELF " WS-ELF-ID(I)
+                ": " WS-TOTAL(I)
+             MOVE WS-ELF-ID(I) TO EXT-ELF-ID
+             MOVE WS-TOTAL(I) TO EXT-ELF-TOTAL
+             MOVE WS-RANK TO EXT-ELF-RANK
+             WRITE RESUPPLY-RECORD
+           END-PERFORM
+
+           CLOSE RESUPPLY-EXTRACT
+
            STOP RUN.
-           
\ No newline at end of file
+
+       LOAD-CHECKPOINT.
+           SET I TO 1
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+             MOVE SPACE TO WS-CKPT-EOF
+             PERFORM UNTIL WS-CKPT-EOF = 'Y'
+               READ CHECKPOINT-FILE
+               AT END
+                 MOVE 'Y' TO WS-CKPT-EOF
+               NOT AT END
+                 EVALUATE CKPT-REC-TYPE
+                   WHEN 'E'
+                     IF CKPT-ELF-ID IS NUMERIC
+                         AND CKPT-ELF-TOTAL IS NUMERIC
+                         AND CKPT-DAY-NUM IS NUMERIC
+                       IF I > WS-TABLE-MAX
+                         DISPLAY "ERROR: CHECKPOINT FILE "
+                            "'restart.dat' HOLDS MORE ELF RECORDS "
+                            "THAN TABLE CAPACITY OF " WS-TABLE-MAX
+                         CLOSE CHECKPOINT-FILE
+                         MOVE 16 TO RETURN-CODE
+                         STOP RUN
+                       END-IF
+                       MOVE CKPT-ELF-ID TO WS-ELF-ID(I)
+                       MOVE CKPT-ELF-TOTAL TO WS-TOTAL(I)
+                       MOVE CKPT-DAY-NUM TO WS-ELF-DAY(I)
+                       ADD 1 TO I
+                     ELSE
+                       DISPLAY "WARNING: IGNORING TORN CHECKPOINT "
+                          "RECORD (TYPE E)"
+                     END-IF
+                   WHEN 'S'
+                     IF CKPT-NEXT-INDEX IS NUMERIC
+                         AND CKPT-RUNNING-TOTAL IS NUMERIC
+                         AND CKPT-RECORD-COUNT IS NUMERIC
+                         AND CKPT-DAY-NUM IS NUMERIC
+                         AND CKPT-DAY-START IS NUMERIC
+                         AND (CKPT-GROUP-ACTIVE = 'Y'
+                           OR CKPT-GROUP-ACTIVE = 'N')
+                       MOVE 'Y' TO WS-RESUME-FOUND
+                       MOVE CKPT-NEXT-INDEX TO WS-RESUME-ELF-INDEX
+                       MOVE CKPT-RUNNING-TOTAL TO WS-RESUME-TOTAL
+                       MOVE CKPT-RECORD-COUNT TO WS-RESUME-RECORD-COUNT
+                       MOVE CKPT-DAY-NUM TO WS-RESUME-DAY-NUM
+                       MOVE CKPT-DAY-START TO WS-RESUME-DAY-START
+                       MOVE CKPT-FILENAME TO WS-RESUME-FILENAME
+                       MOVE CKPT-GROUP-ACTIVE TO WS-RESUME-GROUP-ACTIVE
+                     ELSE
+                       DISPLAY "WARNING: IGNORING TORN CHECKPOINT "
+                          "RECORD (TYPE S)"
+                     END-IF
+                 END-EVALUATE
+             END-PERFORM
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       DISPLAY-RESTORED-DAY.
+           MOVE 0 TO WS-DAY-ELF-COUNT
+           MOVE 0 TO WS-DAY-TOTAL
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-TABLE-MAX
+             IF WS-ELF-DAY(J) = WS-DAY-NUM
+               ADD 1 TO WS-DAY-ELF-COUNT
+               ADD WS-TOTAL(J) TO WS-DAY-TOTAL
+             END-IF
+           END-PERFORM
+           DISPLAY "DAY " WS-DAY-NUM " (" FUNCTION TRIM
+              (WS-INPUT-FILENAME) "): " WS-DAY-ELF-COUNT
+              " ELVES, TOTAL CALORIES: " WS-DAY-TOTAL
+              " [RESTORED FROM CHECKPOINT]".
+
+       PROCESS-ONE-DAY.
+           MOVE 0 TO WS-LINE-NUM
+           MOVE 0 TO WS-SKIP-COUNT
+           MOVE I TO WS-DAY-ELF-START
+           MOVE SPACE TO WS-EOF
+
+           IF WS-RESUME-FOUND = 'Y' AND WS-DAY-NUM = WS-RESUME-DAY-NUM
+             IF WS-RESUME-FILENAME NOT = SPACES
+                 AND WS-RESUME-FILENAME NOT = WS-INPUT-FILENAME
+               DISPLAY "ERROR: CHECKPOINT FOR DAY " WS-DAY-NUM
+                  " WAS TAKEN AGAINST FILE " WS-RESUME-FILENAME
+                  " BUT FILE LIST NOW POINTS TO "
+                  FUNCTION TRIM(WS-INPUT-FILENAME)
+                  " - REFUSING TO RESUME AGAINST A DIFFERENT FILE"
+               CLOSE FILE-LIST
+               CLOSE REJECT-REPORT
+               CLOSE AUDIT-FILE
+               CLOSE LOW-SUPPLY-REPORT
+               CLOSE CHECKPOINT-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+             END-IF
+             MOVE WS-RESUME-DAY-START TO WS-DAY-ELF-START
+             SET I TO WS-RESUME-ELF-INDEX
+             MOVE WS-RESUME-TOTAL TO WS-CALORIE-TOTAL
+             MOVE WS-RESUME-RECORD-COUNT TO WS-LINE-NUM
+             MOVE WS-RESUME-RECORD-COUNT TO WS-SKIP-COUNT
+             MOVE WS-RESUME-GROUP-ACTIVE TO WS-ELF-GROUP-ACTIVE
+             MOVE 'N' TO WS-RESUME-FOUND
+           END-IF
+
+           OPEN INPUT ELVES
+           IF WS-ELVES-FILE-STATUS NOT = '00'
+             DISPLAY "WARNING: DAY " WS-DAY-NUM " FILE ("
+                FUNCTION TRIM(WS-INPUT-FILENAME) ") COULD NOT BE "
+                "OPENED (STATUS " WS-ELVES-FILE-STATUS
+                ") - SKIPPING DAY"
+           ELSE
+             IF WS-SKIP-COUNT > 0
+               PERFORM WS-SKIP-COUNT TIMES
+                 READ ELVES INTO WS-ELVES
+                   AT END
+                     MOVE 'Y' TO WS-EOF
+                 END-READ
+               END-PERFORM
+             END-IF
+
+             PERFORM UNTIL WS-EOF = 'Y'
+               READ ELVES INTO WS-ELVES
+               AT END
+                 IF WS-ELF-GROUP-ACTIVE = 'Y'
+                   PERFORM FINALIZE-ELF-GROUP
+                 END-IF
+                 MOVE 'Y' TO WS-EOF
+               NOT AT END
+                 ADD 1 TO WS-LINE-NUM
+                 IF WS-CALORIES = SPACE OR WS-CALORIES = LOW-VALUE
+                     THEN
+                   IF WS-ELF-GROUP-ACTIVE = 'Y'
+                     PERFORM FINALIZE-ELF-GROUP
+                   END-IF
+                 ELSE
+                   UNSTRING WS-CALORIES DELIMITED BY SPACE
+                     INTO WS-CALORIE-TOKEN
+                   COMPUTE WS-CALORIE-LEN =
+                      FUNCTION LENGTH(FUNCTION TRIM(WS-CALORIE-TOKEN))
+                   IF WS-CALORIE-LEN > 6
+                     MOVE "EXCEEDS 6 DIGITS" TO WS-REJECT-REASON
+                     PERFORM REJECT-CALORIE-LINE
+                   ELSE
+                     IF WS-CALORIE-LEN = 0
+                       MOVE "NOT NUMERIC" TO WS-REJECT-REASON
+                       PERFORM REJECT-CALORIE-LINE
+                     ELSE
+                       MOVE FUNCTION TRIM(WS-CALORIE-TOKEN)
+                          TO WS-CALORIE-JUST
+                       INSPECT WS-CALORIE-JUST
+                          REPLACING ALL SPACES BY ZEROES
+                       IF WS-CALORIE-JUST IS NUMERIC
+                         MOVE WS-CALORIE-JUST TO WS-CALORIE-NUM
+                         ADD WS-CALORIE-NUM TO WS-CALORIE-TOTAL
+                           ON SIZE ERROR
+                             MOVE "ITEM WOULD OVERFLOW ELF TOTAL"
+                                TO WS-REJECT-REASON
+                             PERFORM REJECT-CALORIE-LINE
+                           NOT ON SIZE ERROR
+                             MOVE 'Y' TO WS-ELF-GROUP-ACTIVE
+                             PERFORM WRITE-AUDIT-ITEM
+                         END-ADD
+                       ELSE
+                         MOVE "NOT NUMERIC" TO WS-REJECT-REASON
+                         PERFORM REJECT-CALORIE-LINE
+                       END-IF
+                     END-IF
+                   END-IF
+                 END-IF
+                 IF FUNCTION MOD(WS-LINE-NUM, WS-CKPT-INTERVAL) = 0
+                   PERFORM WRITE-STATE-CHECKPOINT
+                 END-IF
+               END-READ
+             END-PERFORM
+             CLOSE ELVES
+
+             COMPUTE WS-DAY-ELF-END = I - 1
+             COMPUTE WS-DAY-ELF-COUNT = WS-DAY-ELF-END
+                - WS-DAY-ELF-START + 1
+             PERFORM COMPUTE-DAY-TOTAL
+
+             DISPLAY "DAY " WS-DAY-NUM " (" FUNCTION TRIM
+                (WS-INPUT-FILENAME) "): " WS-DAY-ELF-COUNT
+                " ELVES, TOTAL CALORIES: " WS-DAY-TOTAL
+           END-IF.
+
+       COMPUTE-DAY-TOTAL.
+           MOVE 0 TO WS-DAY-TOTAL
+           PERFORM VARYING J FROM WS-DAY-ELF-START BY 1
+               UNTIL J > WS-DAY-ELF-END
+             ADD WS-TOTAL(J) TO WS-DAY-TOTAL
+           END-PERFORM.
+
+       FINALIZE-ELF-GROUP.
+           IF I > WS-TABLE-MAX
+             DISPLAY "ERROR: ELF COUNT EXCEEDS TABLE CAPACITY OF "
+                WS-TABLE-MAX
+             CLOSE ELVES
+             CLOSE FILE-LIST
+             CLOSE REJECT-REPORT
+             CLOSE AUDIT-FILE
+             CLOSE LOW-SUPPLY-REPORT
+             CLOSE CHECKPOINT-FILE
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           MOVE I TO WS-ELF-ID(I)
+           MOVE WS-CALORIE-TOTAL TO WS-TOTAL(I)
+           MOVE WS-DAY-NUM TO WS-ELF-DAY(I)
+           PERFORM WRITE-ELF-CHECKPOINT
+           PERFORM WRITE-AUDIT-FINAL
+           IF WS-TOTAL(I) < WS-MIN-CALORIES-THRESHOLD
+             PERFORM WRITE-LOW-SUPPLY-ALERT
+           END-IF
+           ADD 1 TO I
+           SET WS-CALORIE-TOTAL TO 0
+           MOVE 'N' TO WS-ELF-GROUP-ACTIVE
+           PERFORM WRITE-STATE-CHECKPOINT.
+
+       WRITE-AUDIT-ITEM.
+           COMPUTE WS-AUDIT-ELF-ID = I
+           MOVE SPACES TO AUDIT-RECORD
+           STRING "ELF " WS-AUDIT-ELF-ID " ITEM " WS-CALORIE-NUM
+               " RUNNING TOTAL " WS-CALORIE-TOTAL
+               DELIMITED BY SIZE INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
+
+       WRITE-AUDIT-FINAL.
+           MOVE SPACES TO AUDIT-RECORD
+           STRING "ELF " WS-ELF-ID(I) " FINAL TOTAL "
+               WS-TOTAL(I) DELIMITED BY SIZE INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
+
+       WRITE-ELF-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE 'E' TO CKPT-REC-TYPE
+           MOVE WS-ELF-ID(I) TO CKPT-ELF-ID
+           MOVE WS-TOTAL(I) TO CKPT-ELF-TOTAL
+           MOVE WS-DAY-NUM TO CKPT-DAY-NUM
+           WRITE CHECKPOINT-RECORD.
+
+       WRITE-STATE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE 'S' TO CKPT-REC-TYPE
+           MOVE I TO CKPT-NEXT-INDEX
+           MOVE WS-CALORIE-TOTAL TO CKPT-RUNNING-TOTAL
+           MOVE WS-LINE-NUM TO CKPT-RECORD-COUNT
+           MOVE WS-DAY-NUM TO CKPT-DAY-NUM
+           MOVE WS-DAY-ELF-START TO CKPT-DAY-START
+           MOVE WS-ELF-GROUP-ACTIVE TO CKPT-GROUP-ACTIVE
+           MOVE WS-INPUT-FILENAME TO CKPT-FILENAME
+           WRITE CHECKPOINT-RECORD.
+
+       WRITE-LOW-SUPPLY-ALERT.
+           MOVE SPACES TO LOW-SUPPLY-RECORD
+           STRING "LOW SUPPLY: ELF " WS-ELF-ID(I) " TOTAL "
+               WS-TOTAL(I) " BELOW THRESHOLD OF "
+               WS-MIN-CALORIES-THRESHOLD
+               DELIMITED BY SIZE INTO LOW-SUPPLY-RECORD
+           WRITE LOW-SUPPLY-RECORD.
+
+       REJECT-CALORIE-LINE.
+           MOVE SPACES TO REJECT-RECORD
+           STRING "FILE " FUNCTION TRIM(WS-INPUT-FILENAME)
+               " LINE " WS-LINE-NUM " REJECTED ("
+               FUNCTION TRIM(WS-REJECT-REASON) "): "
+               FUNCTION TRIM(WS-CALORIES) DELIMITED BY SIZE
+               INTO REJECT-RECORD
+           WRITE REJECT-RECORD.
